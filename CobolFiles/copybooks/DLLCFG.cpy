@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*  DLLCFG.CPY
+000030*
+000040*  ONE-RECORD CONTROL FILE (DLLCFGFILE) THAT TELLS TEST1 WHERE TO
+000050*  FIND CSharpApi.dll AND WHAT API VERSION IT EXPECTS TO FIND
+000060*  THERE, SO SWITCHING BUILDS BETWEEN ENVIRONMENTS DOES NOT
+000070*  REQUIRE A RECOMPILE.
+000080*
+000090*  MODIFICATION HISTORY
+000100*      DATE       INIT  DESCRIPTION
+000110*      ---------- ----  --------------------------------------
+000120*      2026-08-09  GM   ORIGINAL LAYOUT.
+000130*****************************************************************
+000140 01  DLL-CFG-REC.
+000150     05  DCFG-PRIMARY-NAME           PIC X(80).
+000160     05  DCFG-SECONDARY-NAME         PIC X(80).
+000170     05  DCFG-EXPECTED-VERSION       PIC X(10).
