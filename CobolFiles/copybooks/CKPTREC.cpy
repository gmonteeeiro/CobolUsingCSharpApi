@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  CKPTREC.CPY
+000030*
+000040*  CHECKPOINT RECORD FOR TEST1'S TRANFILE RESTART SUPPORT.  HOLDS
+000050*  THE RELATIVE NUMBER OF THE LAST TRANFILE RECORD THAT WAS FULLY
+000060*  PROCESSED, SO A RE-RUN AFTER AN ABEND CAN SKIP PAST WHAT
+000070*  ALREADY SUCCEEDED.
+000080*
+000090*  MODIFICATION HISTORY
+000100*      DATE       INIT  DESCRIPTION
+000110*      ---------- ----  --------------------------------------
+000120*      2026-08-09  GM   ORIGINAL LAYOUT.
+000130*****************************************************************
+000140 01  CKPT-REC.
+000150     05  CKPT-LAST-REC-NO            PIC 9(09).
+000160     05  CKPT-TIMESTAMP              PIC X(16).
