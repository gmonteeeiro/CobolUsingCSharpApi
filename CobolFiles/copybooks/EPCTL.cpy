@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  EPCTL.CPY
+000030*
+000040*  ONE LINE OF THE ENTRY-POINT CONTROL FILE (EPCTLFILE).  EACH
+000050*  RECORD NAMES ONE CSharpApi.dll ENTRY POINT AND WHETHER IT IS
+000060*  ENABLED FOR THIS RUN.  TEST1 READS THIS FILE INTO A TABLE AT
+000070*  STARTUP INSTEAD OF HAVING ENTRY POINTS HARDCODED.
+000080*
+000090*  MODIFICATION HISTORY
+000100*      DATE       INIT  DESCRIPTION
+000110*      ---------- ----  --------------------------------------
+000120*      2026-08-09  GM   ORIGINAL LAYOUT.
+000130*****************************************************************
+000140 01  EP-CTL-REC.
+000150     05  EPCTL-NAME                  PIC X(30).
+000160     05  EPCTL-ACTIVE-FLAG           PIC X(01).
+000170         88  EPCTL-ACTIVE                VALUE "Y".
+000180         88  EPCTL-INACTIVE              VALUE "N".
