@@ -1,29 +1,603 @@
-       identification division.
-       PROGRAM-ID.    test1.
-       AUTHOR.        Gabriel Monteiro.
-       DATE-COMPILED.
-       ENVIRONMENT    DIVISION.
-       CONFIGURATION  SECTION.
-       special-names.
-           call-convention 74 is winapi.
-
-       input-output section.
-       file-control.
-       data division.
-       file section.
-
-       working-storage section.
-       01  DLL      PROCEDURE-POINTER VALUE NULL.
-
-       linkage section.
-
-       procedure division.
-
-       main section.
-           set   DLL     to ENTRY "CSharpApi.dll".
-           CALL "ShowMessage".
-
-           STOP " CONFIRME PARA PROSSEGUIR ".
-          
-           STOP RUN.
-
+000010*****************************************************************
+000020*  PROGRAM-ID.  TEST1
+000030*
+000040*  BATCH DRIVER FOR THE CSharpApi.dll INTEROP LAYER.  READS THE
+000050*  NIGHTLY TRANSACTION EXTRACT (TRANFILE) AND INVOKES
+000060*  CSharpApi.dll ONCE FOR EACH RECORD.
+000070*
+000080*  MODIFICATION HISTORY
+000090*      DATE       INIT  DESCRIPTION
+000100*      ---------- ----  --------------------------------------
+000110*      2026-08-09  GM   INITIAL ONE-SHOT ShowMessage DEMO.
+000120*      2026-08-09  GM   REBUILT AS A TRANFILE-DRIVEN BATCH JOB
+000130*                       INSTEAD OF A SINGLE MANUAL TRIGGER.
+000140*      2026-08-09  GM   ADDED EXCEPTION CHECKING AROUND THE DLL
+000150*                       LOAD AND THE CALL SO A MISSING DLL OR
+000160*                       ENTRY POINT IS DIAGNOSED, NOT SWALLOWED.
+000170*      2026-08-09  GM   ADDED A RUN-MODE SWITCH SO AN UNATTENDED
+000180*                       OVERNIGHT RUN CAN SKIP THE OPERATOR
+000190*                       CONFIRMATION PROMPT.
+000200*      2026-08-09  GM   ADDED AN AUDIT LOG (CALLLOG) OF EVERY CALL
+000210*                       MADE ACROSS THE CSharpApi.dll BOUNDARY.
+000220*      2026-08-09  GM   ADDED THE ProcessTransaction ENTRY POINT,
+000230*                       PASSING TRAN-REC BY REFERENCE SO
+000240*                       CSharpApi.dll RECEIVES REAL TRANSACTION
+000250*                       DATA INSTEAD OF JUST TRIGGERING A POPUP.
+000260*      2026-08-09  GM   ADDED THE ENTRY-POINT CONTROL FILE
+000270*                       (EPCTLFILE) SO ACTIVE CSharpApi.dll ENTRY
+000280*                       POINTS CAN CHANGE WITHOUT A RECOMPILE, AND
+000290*                       ADDED AN END-OF-RUN RECONCILIATION TALLY.
+000300*      2026-08-09  GM   ADDED A GetApiVersion PRE-FLIGHT CHECK SO
+000310*                       AN UNEXPECTED CSharpApi.dll BUILD ABENDS
+000320*                       THE RUN BEFORE ANY TRANSACTION IS TOUCHED.
+000330*      2026-08-09  GM   MOVED THE DLL NAME/PATH AND EXPECTED API
+000340*                       VERSION OUT TO A CONTROL FILE (DLLCFGFILE)
+000350*                       WITH A SECONDARY FALLBACK NAME INSTEAD OF
+000360*                       HARDCODING "CSharpApi.dll" IN THE PROGRAM.
+000370*      2026-08-09  GM   ADDED CHECKPOINT/RESTART SUPPORT
+000380*                       (CKPTFILE) SO A RE-RUN AFTER AN ABEND
+000390*                       RESUMES PAST THE LAST TRANFILE RECORD
+000400*                       FULLY PROCESSED INSTEAD OF REPROCESSING
+000410*                       THE WHOLE FILE.
+000420*****************************************************************
+000430 identification division.
+000440 PROGRAM-ID.    test1.
+000450 AUTHOR.        Gabriel Monteiro.
+000460 INSTALLATION.  INTEROP BATCH.
+000470 DATE-WRITTEN.  2026-08-09.
+000480 DATE-COMPILED.
+000490 ENVIRONMENT    DIVISION.
+000500 CONFIGURATION  SECTION.
+000510 special-names.
+000520     call-convention 74 is winapi.
+000530
+000540 input-output section.
+000550 file-control.
+000560     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-TRANFILE-STATUS.
+000590     SELECT CALLLOG ASSIGN TO "CALLLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CALLLOG-STATUS.
+000620     SELECT EPCTLFILE ASSIGN TO "EPCTLFILE"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-EPCTLFILE-STATUS.
+000650     SELECT DLLCFGFILE ASSIGN TO "DLLCFGFILE"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-DLLCFGFILE-STATUS.
+000680     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-CKPTFILE-STATUS.
+000701     SELECT CKPTTMPFILE ASSIGN TO "CKPTFILE.TMP"
+000702         ORGANIZATION IS LINE SEQUENTIAL
+000703         FILE STATUS IS WS-CKPTTMPFILE-STATUS.
+000710
+000720 data division.
+000730 file section.
+000740
+000750 FD  TRANFILE.
+000760     COPY TRANREC.
+000770
+000780 FD  CALLLOG.
+000790     COPY CALLLOG.
+000800
+000810 FD  EPCTLFILE.
+000820     COPY EPCTL.
+000830
+000840 FD  DLLCFGFILE.
+000850     COPY DLLCFG.
+000860
+000870 FD  CKPTFILE.
+000880     COPY CKPTREC.
+000881
+000882 FD  CKPTTMPFILE.
+000883     COPY CKPTREC
+000884         REPLACING ==CKPT-REC== BY ==CKPT-TMP-REC==
+000885         ==CKPT-LAST-REC-NO== BY ==CKPT-TMP-LAST-REC-NO==
+000886         ==CKPT-TIMESTAMP== BY ==CKPT-TMP-TIMESTAMP==.
+000890
+000900 working-storage section.
+000910 01  DLL                             PROCEDURE-POINTER
+000920                                      VALUE NULL.
+000930 01  WS-FILE-STATUSES.
+000940     05  WS-TRANFILE-STATUS          PIC X(02).
+000950     05  WS-CALLLOG-STATUS           PIC X(02).
+000960     05  WS-EPCTLFILE-STATUS         PIC X(02).
+000970     05  WS-DLLCFGFILE-STATUS        PIC X(02).
+000980     05  WS-CKPTFILE-STATUS          PIC X(02).
+000985     05  WS-CKPTTMPFILE-STATUS       PIC X(02).
+000990 01  WS-SWITCHES.
+001000     05  WS-RUN-MODE                 PIC X(01) VALUE "B".
+001010         88  WS-RUN-MODE-INTERACTIVE     VALUE "I".
+001020         88  WS-RUN-MODE-BATCH           VALUE "B".
+001030     05  WS-EOF-TRANFILE             PIC X(01) VALUE "N".
+001040         88  WS-EOF-TRANFILE-YES         VALUE "Y".
+001050     05  WS-EOF-EPCTLFILE            PIC X(01) VALUE "N".
+001060         88  WS-EOF-EPCTLFILE-YES        VALUE "Y".
+001070     05  WS-DLL-LOADED               PIC X(01) VALUE "N".
+001080         88  WS-DLL-LOADED-YES           VALUE "Y".
+001090 01  WS-CURRENT-CALL.
+001100     05  WS-CURRENT-ENTRY-POINT      PIC X(30).
+001110     05  WS-CURRENT-CALL-STATUS      PIC X(01).
+001120     05  WS-CURRENT-RETURN-CODE      PIC 9(05).
+001130 01  WS-API-VERSION-RETURNED         PIC X(10).
+001140
+001150 01  WS-TIMESTAMP-FIELDS.
+001160     05  WS-CURRENT-DATE             PIC X(08).
+001170     05  WS-CURRENT-TIME             PIC X(08).
+001180     05  WS-CURRENT-TIMESTAMP        PIC X(16).
+001190
+001200*    RESTART/CHECKPOINT FIELDS.  WS-TRAN-REC-NO IS THE RELATIVE
+001210*    NUMBER OF THE TRANFILE RECORD CURRENTLY BEING PROCESSED;
+001220*    WS-CKPT-LAST-REC-NO IS THE LAST RECORD NUMBER A PRIOR RUN
+001230*    CONFIRMED COMPLETE, LOADED FROM CKPTFILE AT STARTUP.
+001240 77  WS-CKPT-INTERVAL                PIC 9(05) VALUE 100 COMP.
+001250 01  WS-TRAN-REC-NO                  PIC 9(09) VALUE ZERO COMP.
+001260 01  WS-CKPT-LAST-REC-NO             PIC 9(09) VALUE ZERO COMP.
+001270 01  WS-CKPT-QUOTIENT                PIC 9(09) COMP.
+001280 01  WS-CKPT-REMAINDER               PIC 9(05) COMP.
+001281 01  WS-CKPT-RENAME-FIELDS.
+001282     05  WS-CKPT-TMP-NAME            PIC X(21) VALUE
+001283             "CKPTFILE.TMP".
+001284     05  WS-CKPT-FINAL-NAME          PIC X(21) VALUE
+001285             "CKPTFILE".
+001286     05  WS-CKPT-RENAME-RC           PIC 9(02) COMP.
+001290
+001300*    ENTRY-POINT TABLE, LOADED FROM EPCTLFILE AT STARTUP (OR
+001310*    DEFAULTED IF THE CONTROL FILE IS MISSING) AND TALLIED AS THE
+001320*    RUN PROGRESSES SO 8100-WRITE-RECONCILIATION CAN REPORT EACH
+001330*    ENTRY POINT'S ATTEMPTED/SUCCEEDED/FAILED COUNTS AT THE END.
+001340 01  EP-TABLE-CONTROL.
+001350     05  EP-COUNT                    PIC 9(02) VALUE ZERO COMP.
+001360 01  EP-TABLE.
+001370     05  EP-ENTRY OCCURS 1 TO 10 TIMES
+001380                   DEPENDING ON EP-COUNT
+001390                   INDEXED BY EP-IDX.
+001400         10  EP-NAME                 PIC X(30).
+001410         10  EP-ACTIVE-FLAG          PIC X(01).
+001420             88  EP-IS-ACTIVE            VALUE "Y".
+001430         10  EP-ATTEMPTED            PIC 9(07) COMP.
+001440         10  EP-SUCCEEDED            PIC 9(07) COMP.
+001450         10  EP-FAILED               PIC 9(07) COMP.
+001460
+001470 linkage section.
+001480
+001490 procedure division.
+001500*****************************************************************
+001510*  0000-MAINLINE
+001520*****************************************************************
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001550     PERFORM 2000-PROCESS-TRANFILE THRU 2000-EXIT.
+001560     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001570     STOP RUN.
+001580
+001590 1000-INITIALIZE.
+001600     PERFORM 1100-GET-RUN-MODE THRU 1100-EXIT.
+001610     PERFORM 1200-LOAD-DLL-CONFIG THRU 1200-EXIT.
+001620     PERFORM 1500-LOAD-ENTRY-POINT-TABLE THRU 1500-EXIT.
+001630     PERFORM 1250-RESOLVE-DLL THRU 1250-EXIT.
+001640     IF NOT WS-DLL-LOADED-YES
+001650         PERFORM 9800-ABEND THRU 9800-EXIT
+001660     END-IF.
+001670     OPEN EXTEND CALLLOG.
+001680     IF WS-CALLLOG-STATUS NOT = "00"
+001690         OPEN OUTPUT CALLLOG
+001700     END-IF.
+001701     IF WS-CALLLOG-STATUS NOT = "00"
+001702         DISPLAY "TEST1016E CALLLOG COULD NOT BE OPENED, "
+001703             "ABENDING RUN"
+001704         PERFORM 9800-ABEND THRU 9800-EXIT
+001705     END-IF.
+001710     PERFORM 1050-CHECK-API-VERSION THRU 1050-EXIT.
+001720     PERFORM 1700-LOAD-CHECKPOINT THRU 1700-EXIT.
+001730     OPEN INPUT TRANFILE.
+001731     IF WS-TRANFILE-STATUS NOT = "00"
+001732         DISPLAY "TEST1012E TRANFILE NOT FOUND, ABENDING RUN"
+001733         PERFORM 9800-ABEND THRU 9800-EXIT
+001734     END-IF.
+001740 1000-EXIT.
+001750     EXIT.
+001760
+001770*****************************************************************
+001780*  1050-CHECK-API-VERSION  --  CONFIRM THE DLL IS THE VERSION THIS
+001790*  PROGRAM WAS BUILT AGAINST BEFORE ANY TRANSACTION IS PROCESSED,
+001800*  SO A MISMATCHED DLL IS CAUGHT UP FRONT, NOT PARTWAY THROUGH.
+001810*****************************************************************
+001820 1050-CHECK-API-VERSION.
+001830     MOVE "GETAPIVERSION" TO WS-CURRENT-ENTRY-POINT.
+001840     MOVE SPACES TO WS-API-VERSION-RETURNED.
+001850     CALL "GetApiVersion" USING WS-API-VERSION-RETURNED
+001860         ON EXCEPTION
+001870             MOVE "F" TO WS-CURRENT-CALL-STATUS
+001880             MOVE 9002 TO WS-CURRENT-RETURN-CODE
+001890             DISPLAY "TEST1008E GetApiVersion CALL FAILED"
+001900         NOT ON EXCEPTION
+001910             MOVE "S" TO WS-CURRENT-CALL-STATUS
+001920             MOVE ZERO TO WS-CURRENT-RETURN-CODE
+001930     END-CALL.
+001940     PERFORM 5500-WRITE-CALL-LOG THRU 5500-EXIT.
+001950     IF WS-CURRENT-CALL-STATUS NOT = "S"
+001960         PERFORM 9800-ABEND THRU 9800-EXIT
+001970     END-IF.
+001980     IF WS-API-VERSION-RETURNED NOT = DCFG-EXPECTED-VERSION
+001990         DISPLAY "TEST1009E API VERSION MISMATCH - EXPECTED = "
+002000             DCFG-EXPECTED-VERSION " ACTUAL = "
+002010             WS-API-VERSION-RETURNED
+002020         PERFORM 9800-ABEND THRU 9800-EXIT
+002030     END-IF.
+002040 1050-EXIT.
+002050     EXIT.
+002060
+002070 1100-GET-RUN-MODE.
+002080*    RUN-MODE OF "I" LEAVES THE OPERATOR CONFIRMATION AT END OF
+002090*    RUN IN PLACE; ANY OTHER VALUE (INCLUDING UNSET) RUNS
+002100*    UNATTENDED, WHICH IS WHAT AN OVERNIGHT SCHEDULER NEEDS.
+002110     MOVE "B" TO WS-RUN-MODE.
+002120     ACCEPT WS-RUN-MODE FROM ENVIRONMENT "TEST1_RUN_MODE".
+002130     IF WS-RUN-MODE NOT = "I"
+002140         MOVE "B" TO WS-RUN-MODE
+002150     END-IF.
+002160 1100-EXIT.
+002170     EXIT.
+002180
+002190*****************************************************************
+002200*  1200-LOAD-DLL-CONFIG  --  READ THE PRIMARY/SECONDARY DLL NAME
+002210*  AND THE EXPECTED API VERSION FROM DLLCFGFILE.  IF THE CONTROL
+002220*  FILE IS MISSING OR EMPTY, DEFAULT TO THE NAME AND VERSION THIS
+002230*  PROGRAM HAS ALWAYS USED SO A MISSING CONTROL FILE DOES NOT STOP
+002240*  THE RUN.
+002250*****************************************************************
+002260 1200-LOAD-DLL-CONFIG.
+002270     OPEN INPUT DLLCFGFILE.
+002280     IF WS-DLLCFGFILE-STATUS = "00"
+002290         READ DLLCFGFILE
+002300             AT END
+002310                 PERFORM 1210-DEFAULT-DLL-CONFIG THRU 1210-EXIT
+002320         END-READ
+002330         CLOSE DLLCFGFILE
+002340     ELSE
+002350         PERFORM 1210-DEFAULT-DLL-CONFIG THRU 1210-EXIT
+002360     END-IF.
+002370 1200-EXIT.
+002380     EXIT.
+002390
+002400 1210-DEFAULT-DLL-CONFIG.
+002410     MOVE "CSharpApi.dll" TO DCFG-PRIMARY-NAME.
+002420     MOVE SPACES TO DCFG-SECONDARY-NAME.
+002430     MOVE "1.0.0" TO DCFG-EXPECTED-VERSION.
+002440 1210-EXIT.
+002450     EXIT.
+002460
+002470*****************************************************************
+002480*  1250-RESOLVE-DLL  --  RESOLVE THE CONFIGURED PRIMARY DLL,
+002490*  FALLING BACK TO THE SECONDARY NAME IF THE PRIMARY CANNOT BE
+002500*  FOUND.  GnuCOBOL's SET ... TO ENTRY CARRIES NO ON EXCEPTION
+002510*  PHRASE OF ITS OWN, SO A FAILED RESOLUTION IS DETECTED BY
+002520*  TESTING THE PROCEDURE-POINTER FOR NULL AFTERWARD.
+002530*****************************************************************
+002540 1250-RESOLVE-DLL.
+002550     SET DLL TO ENTRY DCFG-PRIMARY-NAME.
+002560     IF DLL = NULL AND DCFG-SECONDARY-NAME NOT = SPACES
+002570         DISPLAY "TEST1010W PRIMARY DLL NOT FOUND - TRYING "
+002580             "SECONDARY - NAME = " DCFG-SECONDARY-NAME
+002590         SET DLL TO ENTRY DCFG-SECONDARY-NAME
+002600     END-IF.
+002610     IF DLL = NULL
+002620         DISPLAY "TEST1001E CSharpApi.dll NOT FOUND, ABENDING RUN"
+002630         MOVE "N" TO WS-DLL-LOADED
+002640     ELSE
+002650         MOVE "Y" TO WS-DLL-LOADED
+002660     END-IF.
+002670 1250-EXIT.
+002680     EXIT.
+002690
+002700*****************************************************************
+002710*  1500-LOAD-ENTRY-POINT-TABLE  --  READ THE ACTIVE/INACTIVE ENTRY
+002720*  POINT LIST FROM EPCTLFILE.  IF THE CONTROL FILE IS MISSING OR
+002730*  EMPTY, DEFAULT TO THE TWO ENTRY POINTS THIS PROGRAM HAS ALWAYS
+002740*  CALLED SO A MISSING CONTROL FILE DOES NOT STOP THE RUN.
+002750*****************************************************************
+002760 1500-LOAD-ENTRY-POINT-TABLE.
+002770     MOVE ZERO TO EP-COUNT.
+002780     MOVE "N" TO WS-EOF-EPCTLFILE.
+002790     OPEN INPUT EPCTLFILE.
+002800     IF WS-EPCTLFILE-STATUS = "00"
+002810         PERFORM 1505-READ-ONE-EPCTL THRU 1505-EXIT
+002820             UNTIL WS-EOF-EPCTLFILE-YES
+002830         CLOSE EPCTLFILE
+002840     END-IF.
+002850     IF EP-COUNT = ZERO
+002860         PERFORM 1520-DEFAULT-ENTRY-POINTS THRU 1520-EXIT
+002870     END-IF.
+002880 1500-EXIT.
+002890     EXIT.
+002900
+002910 1505-READ-ONE-EPCTL.
+002920     READ EPCTLFILE
+002930         AT END
+002940             MOVE "Y" TO WS-EOF-EPCTLFILE
+002950         NOT AT END
+002960             PERFORM 1510-ADD-ENTRY-POINT THRU 1510-EXIT
+002970     END-READ.
+002980 1505-EXIT.
+002990     EXIT.
+003000
+003010 1510-ADD-ENTRY-POINT.
+003020     IF EP-COUNT < 10
+003030         ADD 1 TO EP-COUNT
+003040         SET EP-IDX TO EP-COUNT
+003050         MOVE EPCTL-NAME TO EP-NAME(EP-IDX)
+003060         MOVE EPCTL-ACTIVE-FLAG TO EP-ACTIVE-FLAG(EP-IDX)
+003070         MOVE ZERO TO EP-ATTEMPTED(EP-IDX)
+003080         MOVE ZERO TO EP-SUCCEEDED(EP-IDX)
+003090         MOVE ZERO TO EP-FAILED(EP-IDX)
+003095     ELSE
+003096         DISPLAY "TEST1013W EPCTLFILE ENTRY POINT IGNORED - "
+003097             "TABLE FULL - " EPCTL-NAME
+003100     END-IF.
+003110 1510-EXIT.
+003120     EXIT.
+003130
+003140 1520-DEFAULT-ENTRY-POINTS.
+003150     MOVE 2 TO EP-COUNT.
+003160     SET EP-IDX TO 1.
+003170     MOVE "SHOWMESSAGE" TO EP-NAME(EP-IDX).
+003180     MOVE "Y" TO EP-ACTIVE-FLAG(EP-IDX).
+003190     MOVE ZERO TO EP-ATTEMPTED(EP-IDX).
+003200     MOVE ZERO TO EP-SUCCEEDED(EP-IDX).
+003210     MOVE ZERO TO EP-FAILED(EP-IDX).
+003220     SET EP-IDX TO 2.
+003230     MOVE "PROCESSTRANSACTION" TO EP-NAME(EP-IDX).
+003240     MOVE "Y" TO EP-ACTIVE-FLAG(EP-IDX).
+003250     MOVE ZERO TO EP-ATTEMPTED(EP-IDX).
+003260     MOVE ZERO TO EP-SUCCEEDED(EP-IDX).
+003270     MOVE ZERO TO EP-FAILED(EP-IDX).
+003280 1520-EXIT.
+003290     EXIT.
+003300
+003310*****************************************************************
+003320*  1700-LOAD-CHECKPOINT  --  RECOVER THE LAST TRANFILE RECORD
+003330*  NUMBER A PRIOR RUN CONFIRMED COMPLETE, SO THIS RUN CAN SKIP
+003340*  PAST IT INSTEAD OF REPROCESSING FROM RECORD ONE.  A MISSING
+003350*  CKPTFILE MEANS THERE IS NOTHING TO RESUME FROM.
+003360*****************************************************************
+003370 1700-LOAD-CHECKPOINT.
+003380     MOVE ZERO TO WS-CKPT-LAST-REC-NO.
+003390     OPEN INPUT CKPTFILE.
+003400     IF WS-CKPTFILE-STATUS = "00"
+003410         READ CKPTFILE
+003420             AT END
+003430                 CONTINUE
+003440             NOT AT END
+003450                 MOVE CKPT-LAST-REC-NO TO WS-CKPT-LAST-REC-NO
+003460         END-READ
+003470         CLOSE CKPTFILE
+003480     END-IF.
+003490     IF WS-CKPT-LAST-REC-NO > ZERO
+003500         DISPLAY "TEST1011I RESUMING AFTER CHECKPOINT - LAST "
+003510             "RECORD PROCESSED = " WS-CKPT-LAST-REC-NO
+003520     END-IF.
+003530 1700-EXIT.
+003540     EXIT.
+003550
+003560*****************************************************************
+003570*  2000-PROCESS-TRANFILE  --  MAIN TRANSACTION LOOP
+003580*****************************************************************
+003590 2000-PROCESS-TRANFILE.
+003600     MOVE ZERO TO WS-TRAN-REC-NO.
+003610     MOVE "N" TO WS-EOF-TRANFILE.
+003620     PERFORM 2050-READ-AND-PROCESS-TRAN THRU 2050-EXIT
+003630         UNTIL WS-EOF-TRANFILE-YES.
+003640 2000-EXIT.
+003650     EXIT.
+003660
+003670 2050-READ-AND-PROCESS-TRAN.
+003680     READ TRANFILE
+003690         AT END
+003700             MOVE "Y" TO WS-EOF-TRANFILE
+003710         NOT AT END
+003720             ADD 1 TO WS-TRAN-REC-NO
+003730             IF WS-TRAN-REC-NO > WS-CKPT-LAST-REC-NO
+003740                 PERFORM 2200-INVOKE-ACTIVE-ENTRY-POINTS
+003750                     THRU 2200-EXIT
+003760                 PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+003770             END-IF
+003780     END-READ.
+003790 2050-EXIT.
+003800     EXIT.
+003810
+003820*****************************************************************
+003830*  2200-INVOKE-ACTIVE-ENTRY-POINTS  --  DRIVE CALL DISPATCH OFF
+003840*  THE ENTRY-POINT TABLE INSTEAD OF A FIXED SEQUENCE OF PERFORMS,
+003850*  SO EPCTLFILE CAN TURN ENTRY POINTS ON OR OFF WITHOUT RECOMPILE.
+003860*****************************************************************
+003870 2200-INVOKE-ACTIVE-ENTRY-POINTS.
+003880     PERFORM 2210-INVOKE-ONE-ENTRY-POINT THRU 2210-EXIT
+003890         VARYING EP-IDX FROM 1 BY 1 UNTIL EP-IDX > EP-COUNT.
+003900 2200-EXIT.
+003910     EXIT.
+003920
+003930 2210-INVOKE-ONE-ENTRY-POINT.
+003940     IF EP-IS-ACTIVE(EP-IDX)
+003950         ADD 1 TO EP-ATTEMPTED(EP-IDX)
+003960         EVALUATE EP-NAME(EP-IDX)
+003970             WHEN "SHOWMESSAGE"
+003980                 PERFORM 5000-CALL-SHOW-MESSAGE THRU 5000-EXIT
+003990             WHEN "PROCESSTRANSACTION"
+004000                 PERFORM 5100-CALL-PROCESS-TRAN THRU 5100-EXIT
+004010             WHEN OTHER
+004011                 MOVE EP-NAME(EP-IDX) TO WS-CURRENT-ENTRY-POINT
+004012                 MOVE "F" TO WS-CURRENT-CALL-STATUS
+004013                 MOVE 9003 TO WS-CURRENT-RETURN-CODE
+004020                 DISPLAY "TEST1005E UNKNOWN ENTRY POINT - IGNORE"
+004030                     "D - NAME = " EP-NAME(EP-IDX)
+004031                 PERFORM 5500-WRITE-CALL-LOG THRU 5500-EXIT
+004040         END-EVALUATE
+004050         IF WS-CURRENT-CALL-STATUS = "S"
+004060             ADD 1 TO EP-SUCCEEDED(EP-IDX)
+004070         ELSE
+004080             ADD 1 TO EP-FAILED(EP-IDX)
+004090         END-IF
+004100     END-IF.
+004110 2210-EXIT.
+004120     EXIT.
+004130
+004140*****************************************************************
+004150*  2300-WRITE-CHECKPOINT  --  PERSIST PROGRESS EVERY WS-CKPT-
+004160*  INTERVAL RECORDS SO A RE-RUN AFTER AN ABEND DOES NOT HAVE TO
+004170*  START OVER FROM RECORD ONE.
+004180*****************************************************************
+004190 2300-WRITE-CHECKPOINT.
+004200     DIVIDE WS-TRAN-REC-NO BY WS-CKPT-INTERVAL
+004210         GIVING WS-CKPT-QUOTIENT
+004220         REMAINDER WS-CKPT-REMAINDER.
+004230     IF WS-CKPT-REMAINDER = ZERO
+004240         MOVE WS-TRAN-REC-NO TO WS-CKPT-LAST-REC-NO
+004250         PERFORM 2310-REWRITE-CKPT-FILE THRU 2310-EXIT
+004260     END-IF.
+004270 2300-EXIT.
+004280     EXIT.
+004290
+004300*    THE CHECKPOINT IS WRITTEN TO A TEMPORARY FILE AND THEN
+004301*    RENAMED OVER CKPTFILE SO A RUN KILLED MID-WRITE LEAVES THE
+004302*    PRIOR, STILL-VALID CHECKPOINT IN PLACE RATHER THAN AN EMPTY
+004303*    OR PARTIAL ONE.
+004304 2310-REWRITE-CKPT-FILE.
+004310     OPEN OUTPUT CKPTTMPFILE.
+004311     IF WS-CKPTTMPFILE-STATUS NOT = "00"
+004312         DISPLAY "TEST1014E CKPTFILE.TMP COULD NOT BE OPENED - "
+004313             "CHECKPOINT NOT UPDATED"
+004314     ELSE
+004320         MOVE WS-CKPT-LAST-REC-NO TO CKPT-TMP-LAST-REC-NO
+004330         PERFORM 6000-BUILD-TIMESTAMP THRU 6000-EXIT
+004340         MOVE WS-CURRENT-TIMESTAMP TO CKPT-TMP-TIMESTAMP
+004350         WRITE CKPT-TMP-REC
+004360         CLOSE CKPTTMPFILE
+004361         CALL "CBL_RENAME_FILE" USING WS-CKPT-TMP-NAME
+004362                 WS-CKPT-FINAL-NAME
+004363             RETURNING WS-CKPT-RENAME-RC
+004364         END-CALL
+004365         IF WS-CKPT-RENAME-RC NOT = ZERO
+004366             DISPLAY "TEST1015E CHECKPOINT RENAME FAILED - RC = "
+004367                 WS-CKPT-RENAME-RC
+004368         END-IF
+004369     END-IF.
+004370 2310-EXIT.
+004380     EXIT.
+004390
+004400*****************************************************************
+004410*  5000-CALL-SHOW-MESSAGE  --  INVOKE CSharpApi.dll WITH A CLEAR
+004420*  DIAGNOSTIC ON FAILURE INSTEAD OF FAILING SILENTLY.
+004430*****************************************************************
+004440 5000-CALL-SHOW-MESSAGE.
+004450     MOVE "SHOWMESSAGE" TO WS-CURRENT-ENTRY-POINT.
+004460     CALL "ShowMessage"
+004470         ON EXCEPTION
+004480             MOVE "F" TO WS-CURRENT-CALL-STATUS
+004490             MOVE 9002 TO WS-CURRENT-RETURN-CODE
+004500             DISPLAY "TEST1002E CALL FAILED - ENTRY POINT = "
+004510                 WS-CURRENT-ENTRY-POINT " STATUS = "
+004520                 WS-CURRENT-CALL-STATUS
+004530         NOT ON EXCEPTION
+004540             MOVE "S" TO WS-CURRENT-CALL-STATUS
+004550             MOVE ZERO TO WS-CURRENT-RETURN-CODE
+004590     END-CALL.
+004600     PERFORM 5500-WRITE-CALL-LOG THRU 5500-EXIT.
+004610 5000-EXIT.
+004620     EXIT.
+004630
+004640*****************************************************************
+004650*  5100-CALL-PROCESS-TRAN  --  HAND THE CURRENT TRAN-REC ACROSS
+004660*  THE BOUNDARY BY REFERENCE SO CSharpApi.dll CAN ACT ON THE
+004670*  ACTUAL TRANSACTION, NOT JUST POP A FIXED MESSAGE.
+004680*****************************************************************
+004690 5100-CALL-PROCESS-TRAN.
+004700     MOVE "PROCESSTRANSACTION" TO WS-CURRENT-ENTRY-POINT.
+004710     CALL "ProcessTransaction" USING TRAN-REC
+004720         ON EXCEPTION
+004730             MOVE "F" TO WS-CURRENT-CALL-STATUS
+004740             MOVE 9002 TO WS-CURRENT-RETURN-CODE
+004750             DISPLAY "TEST1004E CALL FAILED - ENTRY POINT = "
+004760                 WS-CURRENT-ENTRY-POINT " STATUS = "
+004770                 WS-CURRENT-CALL-STATUS
+004780         NOT ON EXCEPTION
+004790             MOVE "S" TO WS-CURRENT-CALL-STATUS
+004800             MOVE ZERO TO WS-CURRENT-RETURN-CODE
+004810     END-CALL.
+004820     PERFORM 5500-WRITE-CALL-LOG THRU 5500-EXIT.
+004830 5100-EXIT.
+004840     EXIT.
+004850
+004860 5500-WRITE-CALL-LOG.
+004870     PERFORM 6000-BUILD-TIMESTAMP THRU 6000-EXIT.
+004880     MOVE WS-CURRENT-TIMESTAMP TO CL-TIMESTAMP.
+004890     MOVE WS-CURRENT-ENTRY-POINT TO CL-ENTRY-POINT.
+004900     MOVE WS-CURRENT-CALL-STATUS TO CL-CALL-STATUS.
+004910     MOVE WS-CURRENT-RETURN-CODE TO CL-RETURN-CODE.
+004920     WRITE CALL-LOG-REC.
+004930 5500-EXIT.
+004940     EXIT.
+004950
+004960 6000-BUILD-TIMESTAMP.
+004970     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004980     ACCEPT WS-CURRENT-TIME FROM TIME.
+004990     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+005000            WS-CURRENT-TIME DELIMITED BY SIZE
+005010         INTO WS-CURRENT-TIMESTAMP.
+005020 6000-EXIT.
+005030     EXIT.
+005040
+005050 8000-FINALIZE.
+005060     CLOSE TRANFILE.
+005070     CLOSE CALLLOG.
+005080     PERFORM 8050-CLEAR-CHECKPOINT THRU 8050-EXIT.
+005090     PERFORM 8100-WRITE-RECONCILIATION THRU 8100-EXIT.
+005100     IF WS-RUN-MODE-INTERACTIVE
+005110         STOP " CONFIRME PARA PROSSEGUIR "
+005120     END-IF.
+005130 8000-EXIT.
+005140     EXIT.
+005150
+005160*****************************************************************
+005170*  8050-CLEAR-CHECKPOINT  --  A RUN THAT REACHES FINALIZE HAS
+005180*  PROCESSED THE WHOLE TRANFILE, SO THE CHECKPOINT IS RESET TO
+005190*  ZERO INSTEAD OF CARRYING OVER AND WRONGLY SKIPPING RECORDS ON
+005200*  THE NEXT DAY'S RUN.
+005210*****************************************************************
+005220 8050-CLEAR-CHECKPOINT.
+005230     MOVE ZERO TO WS-CKPT-LAST-REC-NO.
+005240     PERFORM 2310-REWRITE-CKPT-FILE THRU 2310-EXIT.
+005250 8050-EXIT.
+005260     EXIT.
+005270
+005280*****************************************************************
+005290*  8100-WRITE-RECONCILIATION  --  END-OF-RUN TALLY OF ATTEMPTED,
+005300*  SUCCEEDED AND FAILED CALLS FOR EACH ACTIVE ENTRY POINT, SO AN
+005310*  OPERATOR CAN SPOT A PARTIAL FAILURE FROM THE JOB LOG ALONE.
+005320*****************************************************************
+005330 8100-WRITE-RECONCILIATION.
+005340     DISPLAY "TEST1006I ENTRY POINT RECONCILIATION FOR THIS RUN".
+005350     PERFORM 8110-DISPLAY-ONE-TALLY THRU 8110-EXIT
+005360         VARYING EP-IDX FROM 1 BY 1 UNTIL EP-IDX > EP-COUNT.
+005370 8100-EXIT.
+005380     EXIT.
+005390
+005400 8110-DISPLAY-ONE-TALLY.
+005410     DISPLAY "TEST1007I ENTRY POINT=" EP-NAME(EP-IDX)
+005420         " ATTEMPTED=" EP-ATTEMPTED(EP-IDX)
+005430         " SUCCEEDED=" EP-SUCCEEDED(EP-IDX)
+005440         " FAILED=" EP-FAILED(EP-IDX).
+005450 8110-EXIT.
+005460     EXIT.
+005470
+005480*****************************************************************
+005490*  9800-ABEND  --  CLEAN, LOGGED TERMINATION FOR CONDITIONS THAT
+005500*  MAKE IT UNSAFE TO CONTINUE THE RUN.
+005510*****************************************************************
+005520 9800-ABEND.
+005530     DISPLAY "TEST1 ABENDING - SEE PRIOR MESSAGES".
+005540     MOVE 16 TO RETURN-CODE.
+005550     STOP RUN.
+005560 9800-EXIT.
+005570     EXIT.
