@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020*  TRANREC.CPY
+000030*
+000040*  TRANSACTION RECORD LAYOUT.
+000050*
+000060*  SHARED BY THE TRANFILE FD IN TEST1 AND BY THE LINKAGE SECTION
+000070*  OF THE CSharpApi.dll "PROCESSTRANSACTION" ENTRY POINT, SO THE
+000080*  COBOL SIDE AND THE .NET SIDE AGREE ON A SINGLE LAYOUT FOR THE
+000090*  DATA CROSSING THE CALL BOUNDARY.
+000100*
+000110*  MODIFICATION HISTORY
+000120*      DATE       INIT  DESCRIPTION
+000130*      ---------- ----  --------------------------------------
+000140*      2026-08-09  GM   ORIGINAL LAYOUT.
+000150*****************************************************************
+000160 01  TRAN-REC.
+000170     05  TRAN-ID                     PIC X(10).
+000180     05  TRAN-TYPE                   PIC X(02).
+000190         88  TRAN-TYPE-DEBIT             VALUE "DB".
+000200         88  TRAN-TYPE-CREDIT            VALUE "CR".
+000210     05  TRAN-ACCOUNT-NO             PIC X(12).
+000220     05  TRAN-AMOUNT                 PIC S9(09)V99.
+000230     05  TRAN-DATE                   PIC X(08).
+000240     05  TRAN-STATUS                 PIC X(01).
+000250         88  TRAN-STATUS-PENDING         VALUE "P".
+000260         88  TRAN-STATUS-PROCESSED       VALUE "D".
+000270         88  TRAN-STATUS-ERROR           VALUE "E".
+000280     05  FILLER                      PIC X(20).
