@@ -0,0 +1,257 @@
+000010*****************************************************************
+000020*  PROGRAM-ID.  CSAPIRPT
+000030*
+000040*  DAILY SUMMARY REPORT OVER THE CSharpApi.dll CALL AUDIT LOG
+000050*  (CALLLOG).  FOR EACH ENTRY POINT LOGGED ON TODAY'S DATE THIS
+000060*  PROGRAM REPORTS THE NUMBER OF CALLS ATTEMPTED, THE NUMBER THAT
+000070*  SUCCEEDED AND FAILED, THE SUCCESS RATE, AND THE TIMESTAMPS OF
+000080*  THE FIRST AND LAST FAILURE.
+000090*
+000100*  MODIFICATION HISTORY
+000110*      DATE       INIT  DESCRIPTION
+000120*      ---------- ----  --------------------------------------
+000130*      2026-08-09  GM   ORIGINAL PROGRAM.
+000140*****************************************************************
+000150 identification division.
+000160 PROGRAM-ID.    CSAPIRPT.
+000170 AUTHOR.        Gabriel Monteiro.
+000180 INSTALLATION.  INTEROP BATCH.
+000190 DATE-WRITTEN.  2026-08-09.
+000200 DATE-COMPILED.
+000210 ENVIRONMENT    DIVISION.
+000220 CONFIGURATION  SECTION.
+000230
+000240 input-output section.
+000250 file-control.
+000260     SELECT CALLLOG ASSIGN TO "CALLLOG"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-CALLLOG-STATUS.
+000290     SELECT RPTFILE ASSIGN TO "CSAPIRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RPTFILE-STATUS.
+000320
+000330 data division.
+000340 file section.
+000350
+000360 FD  CALLLOG.
+000370     COPY CALLLOG.
+000380
+000390 FD  RPTFILE.
+000400 01  RPT-LINE                        PIC X(132).
+000410
+000420 working-storage section.
+000430 01  RPT-RUN-DATE                    PIC X(08).
+000440 01  WS-FILE-STATUSES.
+000450     05  WS-CALLLOG-STATUS           PIC X(02).
+000460     05  WS-RPTFILE-STATUS           PIC X(02).
+000470 01  WS-SWITCHES.
+000480     05  WS-EOF-CALLLOG              PIC X(01) VALUE "N".
+000490         88  WS-EOF-CALLLOG-YES          VALUE "Y".
+000500     05  RPT-FOUND-FLAG              PIC X(01) VALUE "N".
+000510         88  RPT-FOUND                   VALUE "Y".
+000520
+000530*    ONE ACCUMULATOR ROW PER DISTINCT ENTRY POINT SEEN IN CALLLOG
+000540*    FOR TODAY'S DATE.
+000550 01  RPT-TABLE-CONTROL.
+000560     05  RPT-COUNT                   PIC 9(02) VALUE ZERO COMP.
+000570     05  RPT-FOUND-IDX               PIC 9(02) VALUE ZERO COMP.
+000580 01  RPT-TABLE.
+000590     05  RPT-ENTRY OCCURS 1 TO 20 TIMES
+000600                   DEPENDING ON RPT-COUNT
+000610                   INDEXED BY RPT-IDX.
+000620         10  RPT-NAME                PIC X(30).
+000630         10  RPT-TOTAL               PIC 9(07) COMP.
+000640         10  RPT-SUCCESS             PIC 9(07) COMP.
+000650         10  RPT-FAILURE             PIC 9(07) COMP.
+000660         10  RPT-FIRST-FAILURE-TS    PIC X(16).
+000670         10  RPT-LAST-FAILURE-TS     PIC X(16).
+000680
+000690 01  RPT-SUCCESS-RATE                PIC 999V99.
+000700 01  RPT-SUCCESS-RATE-EDIT           PIC ZZ9.99.
+000710 01  RPT-TOTAL-EDIT                  PIC ZZZ,ZZ9.
+000720 01  RPT-SUCCESS-EDIT                PIC ZZZ,ZZ9.
+000730 01  RPT-FAILURE-EDIT                PIC ZZZ,ZZ9.
+000740 01  RPT-LINE-OUT                    PIC X(132).
+000750
+000760 procedure division.
+000770*****************************************************************
+000780*  0000-MAINLINE
+000790*****************************************************************
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000820     PERFORM 2000-PROCESS-CALLLOG THRU 2000-EXIT.
+000830     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000840     STOP RUN.
+000850
+000860 1000-INITIALIZE.
+000870     ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+000880     OPEN INPUT CALLLOG.
+000890     IF WS-CALLLOG-STATUS NOT = "00"
+000900         DISPLAY "CSAPIRPT001E CALLLOG NOT FOUND, ABENDING RUN"
+000910         PERFORM 9800-ABEND THRU 9800-EXIT
+000920     END-IF.
+000930     OPEN OUTPUT RPTFILE.
+000931     IF WS-RPTFILE-STATUS NOT = "00"
+000932         DISPLAY "CSAPIRPT002E RPTFILE COULD NOT BE OPENED, "
+000933             "ABENDING RUN"
+000934         PERFORM 9800-ABEND THRU 9800-EXIT
+000935     END-IF.
+000940 1000-EXIT.
+000950     EXIT.
+000960
+000970*****************************************************************
+000980*  2000-PROCESS-CALLLOG  --  ACCUMULATE PER-ENTRY-POINT TOTALS FOR
+000990*  EVERY CALLLOG RECORD DATED TODAY.
+001000*****************************************************************
+001010 2000-PROCESS-CALLLOG.
+001020     PERFORM 2050-READ-AND-TALLY THRU 2050-EXIT
+001030         UNTIL WS-EOF-CALLLOG-YES.
+001040 2000-EXIT.
+001050     EXIT.
+001060
+001070 2050-READ-AND-TALLY.
+001080     READ CALLLOG
+001090         AT END
+001100             MOVE "Y" TO WS-EOF-CALLLOG
+001110         NOT AT END
+001120             IF CL-TIMESTAMP (1:8) = RPT-RUN-DATE
+001130                 PERFORM 2100-FIND-OR-ADD-ENTRY THRU 2100-EXIT
+001140                 PERFORM 2200-UPDATE-TALLY THRU 2200-EXIT
+001150             END-IF
+001160     END-READ.
+001170 2050-EXIT.
+001180     EXIT.
+001190
+001200 2100-FIND-OR-ADD-ENTRY.
+001210     MOVE "N" TO RPT-FOUND-FLAG.
+001220     IF RPT-COUNT > 0
+001230         PERFORM 2110-SEARCH-ONE-ENTRY THRU 2110-EXIT
+001240             VARYING RPT-IDX FROM 1 BY 1
+001250             UNTIL RPT-IDX > RPT-COUNT OR RPT-FOUND
+001260     END-IF.
+001270     IF RPT-FOUND
+001280         SET RPT-IDX TO RPT-FOUND-IDX
+001290     ELSE
+001300         PERFORM 2120-ADD-NEW-ENTRY THRU 2120-EXIT
+001310     END-IF.
+001320 2100-EXIT.
+001330     EXIT.
+001340
+001350 2110-SEARCH-ONE-ENTRY.
+001360     IF RPT-NAME (RPT-IDX) = CL-ENTRY-POINT
+001370         MOVE "Y" TO RPT-FOUND-FLAG
+001380         MOVE RPT-IDX TO RPT-FOUND-IDX
+001390     END-IF.
+001400 2110-EXIT.
+001410     EXIT.
+001420
+001430 2120-ADD-NEW-ENTRY.
+001440     IF RPT-COUNT < 20
+001450         ADD 1 TO RPT-COUNT
+001460         SET RPT-IDX TO RPT-COUNT
+001470         MOVE CL-ENTRY-POINT TO RPT-NAME (RPT-IDX)
+001480         MOVE ZERO TO RPT-TOTAL (RPT-IDX)
+001490         MOVE ZERO TO RPT-SUCCESS (RPT-IDX)
+001500         MOVE ZERO TO RPT-FAILURE (RPT-IDX)
+001510         MOVE SPACES TO RPT-FIRST-FAILURE-TS (RPT-IDX)
+001520         MOVE SPACES TO RPT-LAST-FAILURE-TS (RPT-IDX)
+001525     ELSE
+001526         DISPLAY "CSAPIRPT003W ENTRY POINT OMITTED FROM REPORT - "
+001527             "TABLE FULL - " CL-ENTRY-POINT
+001530     END-IF.
+001540 2120-EXIT.
+001550     EXIT.
+001560
+001570 2200-UPDATE-TALLY.
+001580     ADD 1 TO RPT-TOTAL (RPT-IDX).
+001590     IF CL-STATUS-SUCCESS
+001600         ADD 1 TO RPT-SUCCESS (RPT-IDX)
+001610     ELSE
+001620         ADD 1 TO RPT-FAILURE (RPT-IDX)
+001630         IF RPT-FIRST-FAILURE-TS (RPT-IDX) = SPACES
+001640             MOVE CL-TIMESTAMP TO RPT-FIRST-FAILURE-TS (RPT-IDX)
+001650         END-IF
+001660         MOVE CL-TIMESTAMP TO RPT-LAST-FAILURE-TS (RPT-IDX)
+001670     END-IF.
+001680 2200-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720*  8000-FINALIZE  --  WRITE THE REPORT AND CLOSE THE FILES.
+001730*****************************************************************
+001740 8000-FINALIZE.
+001750     CLOSE CALLLOG.
+001760     PERFORM 8100-PRINT-REPORT-HEADER THRU 8100-EXIT.
+001770     IF RPT-COUNT > 0
+001780         PERFORM 8200-PRINT-ONE-LINE THRU 8200-EXIT
+001790             VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > RPT-COUNT
+001800     ELSE
+001810         PERFORM 8150-PRINT-NO-ACTIVITY THRU 8150-EXIT
+001820     END-IF.
+001830     CLOSE RPTFILE.
+001840 8000-EXIT.
+001850     EXIT.
+001860
+001870 8100-PRINT-REPORT-HEADER.
+001880     MOVE SPACES TO RPT-LINE-OUT.
+001890     STRING "CSAPIRPT - CSharpApi.dll DAILY CALL SUMMARY - "
+001900             RPT-RUN-DATE DELIMITED BY SIZE
+001910         INTO RPT-LINE-OUT.
+001920     WRITE RPT-LINE FROM RPT-LINE-OUT.
+001930     MOVE SPACES TO RPT-LINE-OUT.
+001940     WRITE RPT-LINE FROM RPT-LINE-OUT.
+001950     MOVE "ENTRY POINT                    TOTAL     OK   FAIL  PC"
+001960         TO RPT-LINE-OUT.
+001970     WRITE RPT-LINE FROM RPT-LINE-OUT.
+001980 8100-EXIT.
+001990     EXIT.
+002000
+002010 8150-PRINT-NO-ACTIVITY.
+002020     MOVE SPACES TO RPT-LINE-OUT.
+002030     STRING "NO CSharpApi.dll CALLS WERE LOGGED FOR "
+002040             RPT-RUN-DATE DELIMITED BY SIZE
+002050         INTO RPT-LINE-OUT.
+002060     WRITE RPT-LINE FROM RPT-LINE-OUT.
+002070 8150-EXIT.
+002080     EXIT.
+002090
+002100 8200-PRINT-ONE-LINE.
+002110     IF RPT-TOTAL (RPT-IDX) > 0
+002120         COMPUTE RPT-SUCCESS-RATE ROUNDED =
+002130             (RPT-SUCCESS (RPT-IDX) * 100) / RPT-TOTAL (RPT-IDX)
+002140     ELSE
+002150         MOVE ZERO TO RPT-SUCCESS-RATE
+002160     END-IF.
+002170     MOVE RPT-SUCCESS-RATE TO RPT-SUCCESS-RATE-EDIT.
+002180     MOVE RPT-TOTAL (RPT-IDX) TO RPT-TOTAL-EDIT.
+002190     MOVE RPT-SUCCESS (RPT-IDX) TO RPT-SUCCESS-EDIT.
+002200     MOVE RPT-FAILURE (RPT-IDX) TO RPT-FAILURE-EDIT.
+002210     MOVE SPACES TO RPT-LINE-OUT.
+002220     STRING RPT-NAME (RPT-IDX) DELIMITED BY SIZE
+002230             " "         DELIMITED BY SIZE
+002240             RPT-TOTAL-EDIT   DELIMITED BY SIZE
+002250             " "         DELIMITED BY SIZE
+002260             RPT-SUCCESS-EDIT DELIMITED BY SIZE
+002270             " "         DELIMITED BY SIZE
+002280             RPT-FAILURE-EDIT DELIMITED BY SIZE
+002290             " "         DELIMITED BY SIZE
+002300             RPT-SUCCESS-RATE-EDIT DELIMITED BY SIZE
+002310             " FIRST-FAIL=" DELIMITED BY SIZE
+002320             RPT-FIRST-FAILURE-TS (RPT-IDX) DELIMITED BY SIZE
+002330             " LAST-FAIL=" DELIMITED BY SIZE
+002340             RPT-LAST-FAILURE-TS (RPT-IDX) DELIMITED BY SIZE
+002350         INTO RPT-LINE-OUT.
+002360     WRITE RPT-LINE FROM RPT-LINE-OUT.
+002370 8200-EXIT.
+002380     EXIT.
+002390
+002400*****************************************************************
+002410*  9800-ABEND  --  CLEAN, LOGGED TERMINATION FOR CONDITIONS THAT
+002420*  MAKE IT UNSAFE TO CONTINUE THE RUN.
+002430*****************************************************************
+002440 9800-ABEND.
+002450     DISPLAY "CSAPIRPT ABENDING - SEE PRIOR MESSAGES".
+002460     MOVE 16 TO RETURN-CODE.
+002470     STOP RUN.
+002480 9800-EXIT.
+002490     EXIT.
