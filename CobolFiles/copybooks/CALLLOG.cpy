@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  CALLLOG.CPY
+000030*
+000040*  AUDIT RECORD FOR ONE CALL ACROSS THE COBOL / CSharpApi.dll
+000050*  BOUNDARY.  ONE RECORD IS WRITTEN TO CALLLOG FOR EVERY CALL
+000060*  ATTEMPTED, REGARDLESS OF OUTCOME.
+000070*
+000080*  MODIFICATION HISTORY
+000090*      DATE       INIT  DESCRIPTION
+000100*      ---------- ----  --------------------------------------
+000110*      2026-08-09  GM   ORIGINAL LAYOUT.
+000120*****************************************************************
+000130 01  CALL-LOG-REC.
+000140     05  CL-TIMESTAMP                PIC X(16).
+000150     05  CL-ENTRY-POINT              PIC X(30).
+000160     05  CL-CALL-STATUS              PIC X(01).
+000170         88  CL-STATUS-SUCCESS           VALUE "S".
+000180         88  CL-STATUS-FAILURE           VALUE "F".
+000190     05  CL-RETURN-CODE              PIC 9(05).
+000200     05  FILLER                      PIC X(10).
